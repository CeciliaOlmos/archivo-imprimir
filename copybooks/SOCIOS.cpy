@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: SOCIOS.cpy
+      * Shared soc-reg layout for the SOCIOS file, used by both
+      * GenerarArchivo and ImpresoraV2 (and any program that reads or
+      * writes archSociosGen.dat). Includes the control-total trailer
+      * record as a REDEFINES of soc-reg so both share the same key
+      * position (soc-socio / trl-socio) and total record length.
+      ******************************************************************
+       01  soc-reg.
+           03 soc-socio         pic 9(5).
+           03 soc-nombre        pic x(20).
+           03 soc-importe       pic s9(8)v99.
+           03 soc-categoria     pic x(1).
+           03 soc-estado-cuota  pic x(1).
+       01  soc-trailer-reg redefines soc-reg.
+           03 trl-socio            pic 9(5).
+           03 trl-marca            pic x(7).
+           03 trl-cant-registros   pic 9(5).
+           03 trl-saldo-total      pic s9(8)v99.
+           03 trl-filler           pic x(10).
