@@ -0,0 +1,143 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS
+           ASSIGN TO DYNAMIC W-SOCIOS-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS soc-socio.
+           SELECT CSV-FILE
+           ASSIGN TO DYNAMIC W-CSV-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+           COPY "SOCIOS.cpy".
+
+       FD  CSV-FILE.
+       01  csv-reg pic x(80).
+
+       WORKING-STORAGE SECTION.
+       01  w-flag-archivo pic 9 value 0.
+       01  w-socios-path pic x(100) value spaces.
+       01  w-csv-path pic x(100) value spaces.
+       01  w-cant-exportados pic 9(5) value 0.
+      ******************CAMPOS DEL IMPORTE EN TEXTO*********************
+       01  w-signo pic x value "+".
+       01  w-importe-abs pic s9(8)v99.
+       01  w-entero pic 9(8).
+       01  w-entero-ed pic z(7)9.
+       01  w-decimales pic 99.
+       01  w-decimales-ed pic 99.
+       01  w-importe-csv pic x(15) value spaces.
+      ******************LINEA DE SALIDA**********************************
+       01  w-linea-csv pic x(80) value spaces.
+
+       PROCEDURE DIVISION.
+      ****************** PROGRAMA PRINCIPAL********************************
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO-GENERAL.
+           PERFORM 150-LEER-ARCHIVO.
+           PERFORM UNTIL w-flag-archivo = 1
+              PERFORM 300-PROCESO
+              PERFORM 150-LEER-ARCHIVO
+           END-PERFORM.
+           PERFORM 500-FIN-GENERAL.
+           STOP RUN.
+
+      ****************** INICIO RUTINAS ********************************
+       100-INICIO-GENERAL.
+           PERFORM 110-INICIALIZAR-VARIABLES.
+           PERFORM 115-OBTENER-RUTA-ARCHIVO.
+           PERFORM 120-ABRIR-ARCHIVOS.
+
+       110-INICIALIZAR-VARIABLES.
+           MOVE ZERO TO w-flag-archivo.
+           MOVE ZERO TO w-cant-exportados.
+
+      * La ruta se toma de una variable de entorno para poder correr
+      * el mismo ejecutable contra datos de dev/test/produccion sin
+      * recompilar; si la variable no esta definida se usa la ruta
+      * historica como valor por defecto.
+       115-OBTENER-RUTA-ARCHIVO.
+           ACCEPT w-socios-path FROM ENVIRONMENT "SOCIOS_DAT_PATH".
+           IF w-socios-path = SPACES
+               MOVE
+               "D:\linux cecilia\COBOL\archivo\imp\archSociosGen.dat"
+               TO w-socios-path
+           END-IF.
+
+       120-ABRIR-ARCHIVOS.
+           OPEN INPUT SOCIOS.
+           DISPLAY "***INGRESE RUTA DEL ARCHIVO CSV A GENERAR***".
+           ACCEPT w-csv-path.
+           OPEN OUTPUT CSV-FILE.
+
+       150-LEER-ARCHIVO.
+           READ SOCIOS AT END MOVE 1 TO w-flag-archivo.
+           IF w-flag-archivo = 0 AND soc-socio = 99999
+              AND trl-marca = "TRAILER"
+              MOVE 1 TO w-flag-archivo
+           END-IF.
+
+       300-PROCESO.
+           PERFORM 320-GENERAR-LINEA-CSV.
+           PERFORM 350-ESCRIBIR-LINEA-CSV.
+
+       320-GENERAR-LINEA-CSV.
+           PERFORM 325-FORMATEAR-IMPORTE.
+           MOVE SPACES TO w-linea-csv.
+           STRING
+              soc-socio         DELIMITED BY SIZE
+              ","               DELIMITED BY SIZE
+              FUNCTION TRIM(soc-nombre) DELIMITED BY SIZE
+              ","               DELIMITED BY SIZE
+              w-importe-csv     DELIMITED BY SIZE
+           INTO w-linea-csv.
+
+      * El campo de importe usa "." como separador decimal (en vez de
+      * la "," que el resto del sistema usa por DECIMAL-POINT IS COMMA)
+      * para que no se confunda con la "," usada como separador de
+      * campos del CSV.
+       325-FORMATEAR-IMPORTE.
+           IF soc-importe < 0
+              MOVE "-" TO w-signo
+           ELSE
+              MOVE "+" TO w-signo
+           END-IF.
+           MOVE FUNCTION ABS(soc-importe) TO w-importe-abs.
+           COMPUTE w-entero = FUNCTION INTEGER-PART(w-importe-abs).
+           COMPUTE w-decimales =
+              (w-importe-abs - w-entero) * 100.
+           MOVE w-entero TO w-entero-ed.
+           MOVE w-decimales TO w-decimales-ed.
+           MOVE SPACES TO w-importe-csv.
+           STRING
+              w-signo                         DELIMITED BY SIZE
+              FUNCTION TRIM(w-entero-ed)       DELIMITED BY SIZE
+              "."                              DELIMITED BY SIZE
+              w-decimales-ed                  DELIMITED BY SIZE
+           INTO w-importe-csv.
+
+       350-ESCRIBIR-LINEA-CSV.
+           WRITE csv-reg FROM w-linea-csv.
+           ADD 1 TO w-cant-exportados.
+
+       500-FIN-GENERAL.
+           PERFORM 510-CERRAR-ARCHIVOS.
+           DISPLAY "EXPORTACION FINALIZADA: " w-cant-exportados
+              " SOCIOS EXPORTADOS A CSV".
+
+       510-CERRAR-ARCHIVOS.
+           CLOSE SOCIOS.
+           CLOSE CSV-FILE.
+       END PROGRAM YOUR-PROGRAM-NAME.
