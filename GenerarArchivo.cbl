@@ -11,22 +11,59 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT SOCIOS
-           ASSIGN TO
-           "D:\linux cecilia\COBOL\archivo\imp\archSociosGen.dat".
+           ASSIGN TO DYNAMIC W-SOCIOS-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS soc-socio.
+           SELECT NOMBRES
+           ASSIGN TO DYNAMIC W-NOMBRES-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT
+           ASSIGN TO DYNAMIC W-CHECKPOINT-PATH.
        DATA DIVISION.
        FILE SECTION.
 
        FD  SOCIOS.
-       01  soc-reg.
-           03 soc-socio pic 9(4).
-           03 soc-nombre pic x(20).
-           03 soc-importe pic s9(8)v99.
+           COPY "SOCIOS.cpy".
+
+       FD  NOMBRES.
+       01  nom-reg pic x(20).
+
+       FD  CHECKPOINT.
+       01  chk-reg.
+           03 chk-cant-registros       pic 9(5).
+           03 chk-ultimo-i              pic 9(5).
+           03 chk-cont-mil              pic s9(8)v99.
+           03 chk-cant-saldo-total      pic s9(8)v99.
+           03 chk-importe-paso          pic s9(6)v99.
+           03 chk-usar-archivo-nombres  pic 9.
+           03 chk-nombres-path          pic x(100).
+           03 chk-nombres-leidos        pic 9(5).
+           03 chk-cant-escritos         pic 9(5).
 
        WORKING-STORAGE SECTION.
+       01  w-socios-path pic x(100) value spaces.
+       01  w-checkpoint-path pic x(100) value spaces.
        01  w-cant-registros pic 9(5).
        01  w-i pic 9(5).
        01  w-cant-saldo-total pic s9(8)v99.
        01  w-cont-mil pic s9(8)v99.
+       01  w-importe-inicial pic s9(6)v99.
+       01  w-importe-paso pic s9(6)v99.
+       01  w-usar-archivo-nombres pic 9 value 0.
+       01  w-nombres-path pic x(100) value spaces.
+       01  w-nombres-fin pic 9 value 0.
+       01  w-nombres-leidos pic 9(5) value 0.
+       01  w-nombres-saltadas pic 9(5) value 0.
+       01  w-modo-inicio pic 9 value 1.
+       01  w-checkpoint-encontrado pic 9 value 0.
+       01  w-chk-intervalo pic 9(5) value 1000.
+       01  w-cant-registros-max pic 9(5) value 99000.
+       01  w-error-clave pic 9 value 0.
+       01  w-cant-escritos pic 9(5) value 0.
+       01  w-importe-max pic s9(8)v99 value 99999999,99.
+       01  w-importe-min pic s9(8)v99 value -99999999,99.
+       01  w-importe-extremo pic s9(13)v99.
 
       ******************LINEAS DE IMPRESION***************************
        01  lin-titulo.
@@ -57,7 +94,8 @@
        MAIN-PROCEDURE.
 
            PERFORM 100-INICIO-GENERAL.
-            PERFORM VARYING w-i FROM 1 BY 1 UNTIL w-i > w-cant-registros
+            PERFORM UNTIL w-i >= w-cant-registros OR w-error-clave = 1
+               ADD 1 TO w-i
                PERFORM 300-PROCESO
             END-PERFORM.
            PERFORM 500-FIN-GENERAL.
@@ -67,18 +105,72 @@
       ****************** INICIO RUTINAS ********************************
        100-INICIO-GENERAL.
            PERFORM 110-INICIALIZAR-VARIABLES.
-           PERFORM 120-ABRIR-ARCHIVO.
-           PERFORM 150-PEDIR-CANT-REG-A-GENERAR.
+           PERFORM 115-OBTENER-RUTAS-ARCHIVOS.
+           PERFORM 153-PEDIR-MODO-INICIO.
+           IF w-modo-inicio = 2
+               PERFORM 154-REANUDAR-DESDE-CHECKPOINT
+           END-IF.
+           IF w-modo-inicio = 2 AND w-checkpoint-encontrado = 1
+               PERFORM 120-ABRIR-ARCHIVO-EXTEND
+           ELSE
+               PERFORM 120-ABRIR-ARCHIVO
+               PERFORM 150-PEDIR-CANT-REG-A-GENERAR
+               PERFORM 151-PEDIR-PARAMETROS-IMPORTE
+               PERFORM 152-PEDIR-ARCHIVO-NOMBRES
+           END-IF.
            PERFORM 130-MOSTRAR-ENCABEZADO.
 
        110-INICIALIZAR-VARIABLES.
+           MOVE ZERO TO w-i.
            MOVE ZERO TO w-cant-registros.
            MOVE ZERO TO w-cant-saldo-total.
            MOVE ZERO TO w-cont-mil.
+           MOVE ZERO TO w-importe-inicial.
+           MOVE ZERO TO w-importe-paso.
+           MOVE ZERO TO w-usar-archivo-nombres.
+           MOVE ZERO TO w-nombres-fin.
+           MOVE ZERO TO w-nombres-leidos.
+           MOVE ZERO TO w-checkpoint-encontrado.
+           MOVE ZERO TO w-error-clave.
+           MOVE ZERO TO w-cant-escritos.
+
+      * Las rutas se toman de variables de entorno para poder correr
+      * el mismo ejecutable contra datos de dev/test/produccion sin
+      * recompilar; si la variable no esta definida se usa la ruta
+      * historica como valor por defecto.
+       115-OBTENER-RUTAS-ARCHIVOS.
+           ACCEPT w-socios-path FROM ENVIRONMENT "SOCIOS_DAT_PATH".
+           IF w-socios-path = SPACES
+               MOVE
+               "D:\linux cecilia\COBOL\archivo\imp\archSociosGen.dat"
+               TO w-socios-path
+           END-IF.
+           ACCEPT w-checkpoint-path FROM ENVIRONMENT
+              "SOCIOS_CHECKPOINT_PATH".
+           IF w-checkpoint-path = SPACES
+               MOVE
+               "D:\linux cecilia\COBOL\archivo\imp\archSociosGen.chk"
+               TO w-checkpoint-path
+           END-IF.
 
        120-ABRIR-ARCHIVO.
            OPEN OUTPUT SOCIOS.
 
+      * El archivo se reabre I-O y se posiciona explicitamente despues
+      * de la ultima clave grabada antes del corte, para no depender
+      * de que el runtime trate un OPEN I-O recien hecho como
+      * posicionado al principio del archivo.
+       120-ABRIR-ARCHIVO-EXTEND.
+           OPEN I-O SOCIOS.
+           MOVE w-i TO soc-socio.
+           START SOCIOS KEY IS GREATER THAN soc-socio
+               INVALID KEY
+                   DISPLAY "***ERROR: NO SE PUDO POSICIONAR "
+                      "EL ARCHIVO PARA REANUDAR - SE DETIENE LA "
+                      "GENERACION***"
+                   MOVE 1 TO w-error-clave
+           END-START.
+
        130-MOSTRAR-ENCABEZADO.
            DISPLAY lin-guarda.
            DISPLAY lin-titulo.
@@ -86,34 +178,164 @@
            DISPLAY lin-soc.
            DISPLAY lin-guarda.
 
+       153-PEDIR-MODO-INICIO.
+           DISPLAY "***MODO DE INICIO: 1-NUEVO "
+              "2-REANUDAR DESDE CHECKPOINT***".
+           ACCEPT w-modo-inicio.
+           IF w-modo-inicio NOT = 2
+               MOVE 1 TO w-modo-inicio
+           END-IF.
+
+       154-REANUDAR-DESDE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           READ CHECKPOINT
+               AT END
+                   DISPLAY "***NO HAY CHECKPOINT DISPONIBLE, "
+                      "SE INICIARA DESDE CERO***"
+               NOT AT END
+                   MOVE chk-cant-registros TO w-cant-registros
+                   MOVE chk-ultimo-i TO w-i
+                   MOVE chk-cont-mil TO w-cont-mil
+                   MOVE chk-cant-saldo-total TO w-cant-saldo-total
+                   MOVE chk-importe-paso TO w-importe-paso
+                   MOVE chk-usar-archivo-nombres
+                      TO w-usar-archivo-nombres
+                   MOVE chk-nombres-path TO w-nombres-path
+                   MOVE chk-nombres-leidos TO w-nombres-leidos
+                   MOVE chk-cant-escritos TO w-cant-escritos
+                   MOVE 1 TO w-checkpoint-encontrado
+           END-READ.
+           CLOSE CHECKPOINT.
+           IF w-checkpoint-encontrado = 1 AND w-usar-archivo-nombres = 1
+               OPEN INPUT NOMBRES
+               PERFORM 155-SALTAR-NOMBRES-LEIDOS
+           END-IF.
+
+      * El checkpoint solo guarda la posicion (cuantos nombres ya se
+      * consumieron), no un puntero de archivo, porque NOMBRES es
+      * LINE SEQUENTIAL y no admite acceso directo: hay que volver a
+      * leer y descartar esa cantidad de registros antes de reanudar,
+      * para no reasignarle a un socio un nombre ya usado antes del
+      * corte.
+       155-SALTAR-NOMBRES-LEIDOS.
+           MOVE ZERO TO w-nombres-saltadas.
+           PERFORM UNTIL w-nombres-saltadas >= w-nombres-leidos
+                 OR w-nombres-fin = 1
+               READ NOMBRES
+                   AT END MOVE 1 TO w-nombres-fin
+               END-READ
+               ADD 1 TO w-nombres-saltadas
+           END-PERFORM.
+
        150-PEDIR-CANT-REG-A-GENERAR.
            DISPLAY "***INGRESE CUANTOS REGISTROS DESEA GENERAR***".
            ACCEPT w-cant-registros.
+           IF w-cant-registros > w-cant-registros-max
+               MOVE w-cant-registros-max TO w-cant-registros
+           END-IF.
+
+       151-PEDIR-PARAMETROS-IMPORTE.
+           DISPLAY "***INGRESE IMPORTE INICIAL (EJ 1000,00)***".
+           ACCEPT w-importe-inicial.
+           DISPLAY "***INGRESE INCREMENTO POR REGISTRO (EJ 1000,00)***".
+           ACCEPT w-importe-paso.
+           PERFORM 156-VALIDAR-RANGO-IMPORTE.
+           MOVE w-importe-inicial TO w-cont-mil.
+           SUBTRACT w-importe-paso FROM w-cont-mil.
+
+      * soc-importe/w-cont-mil son S9(8)V99 (hasta 99.999.999,99), pero
+      * el paso ingresado se aplica una vez por cada uno de los
+      * w-cant-registros a generar: un paso grande sobre una corrida
+      * larga puede hacer que el ultimo importe generado se salga de
+      * ese rango y se trunque en silencio. Se calcula el importe del
+      * ultimo registro en un campo mas ancho (sin ese riesgo) y, si
+      * cae fuera del rango de soc-importe, se anula el paso para que
+      * la corrida completa quede dentro de un rango representable.
+       156-VALIDAR-RANGO-IMPORTE.
+           IF w-importe-inicial > w-importe-max
+               MOVE w-importe-max TO w-importe-inicial
+           END-IF.
+           IF w-importe-inicial < w-importe-min
+               MOVE w-importe-min TO w-importe-inicial
+           END-IF.
+           COMPUTE w-importe-extremo =
+              w-importe-inicial
+              + (w-cant-registros - 1) * w-importe-paso.
+           IF w-importe-extremo > w-importe-max
+              OR w-importe-extremo < w-importe-min
+               DISPLAY "***ADVERTENCIA: EL INCREMENTO INGRESADO HARIA "
+                  "QUE LOS IMPORTES SUPEREN EL RANGO DE SOC-IMPORTE "
+                  "(S9(8)V99) - SE ANULA EL INCREMENTO***"
+               MOVE ZERO TO w-importe-paso
+           END-IF.
+
+       152-PEDIR-ARCHIVO-NOMBRES.
+           DISPLAY "***USAR ARCHIVO DE NOMBRES REALES? (1-SI 0-NO)***".
+           ACCEPT w-usar-archivo-nombres.
+           IF w-usar-archivo-nombres = 1
+               DISPLAY "***INGRESE RUTA DEL ARCHIVO DE NOMBRES***"
+               ACCEPT w-nombres-path
+               OPEN INPUT NOMBRES
+           END-IF.
 
        300-PROCESO.
            PERFORM 320-GENERAR-REGISTRO.
            PERFORM 350-ESCRIBIR-REGISTRO.
+           IF FUNCTION MOD(w-i, w-chk-intervalo) = 0
+               PERFORM 400-ESCRIBIR-CHECKPOINT
+           END-IF.
 
        320-GENERAR-REGISTRO.
            PERFORM 323-INCREMENTAR-NRO-SOCIO.
            PERFORM 324-GENERAR-IMPORTE.
            PERFORM 325-CONCATENAR-CADENA.
+           PERFORM 326-GENERAR-CATEGORIA-ESTADO.
            PERFORM 330-MOSTRAR-DATOS.
 
        323-INCREMENTAR-NRO-SOCIO.
            MOVE w-i TO soc-socio.
 
        324-GENERAR-IMPORTE.
-           ADD 1000 TO w-cont-mil.
+           ADD w-importe-paso TO w-cont-mil.
            MOVE w-cont-mil to soc-importe.
-           ADD soc-importe to w-cant-saldo-total.
 
        325-CONCATENAR-CADENA.
-           STRING
-            "socio" DELIMITED by SIZE
-            soc-socio DELIMITED BY SIZE
-           INTO soc-nombre
-           end-string.
+           IF w-usar-archivo-nombres = 1 AND w-nombres-fin = 0
+               PERFORM 327-LEER-NOMBRE-ARCHIVO
+           ELSE
+               MOVE SPACES TO soc-nombre
+               STRING
+                "socio" DELIMITED by SIZE
+                soc-socio DELIMITED BY SIZE
+               INTO soc-nombre
+               end-string
+           END-IF.
+
+       327-LEER-NOMBRE-ARCHIVO.
+           READ NOMBRES INTO soc-nombre
+               AT END
+                   MOVE 1 TO w-nombres-fin
+                   MOVE SPACES TO soc-nombre
+                   STRING
+                    "socio" DELIMITED BY SIZE
+                    soc-socio DELIMITED BY SIZE
+                   INTO soc-nombre
+                   END-STRING
+               NOT AT END
+                   ADD 1 TO w-nombres-leidos
+           END-READ.
+
+       326-GENERAR-CATEGORIA-ESTADO.
+           EVALUATE FUNCTION MOD(w-i, 3)
+               WHEN 1 MOVE "A" TO soc-categoria
+               WHEN 2 MOVE "V" TO soc-categoria
+               WHEN OTHER MOVE "D" TO soc-categoria
+           END-EVALUATE.
+           IF soc-importe < 0
+               MOVE "M" TO soc-estado-cuota
+           ELSE
+               MOVE "P" TO soc-estado-cuota
+           END-IF.
 
        330-MOSTRAR-DATOS.
            PERFORM 340-GENERAR-LINEA.
@@ -124,13 +346,82 @@
            MOVE soc-nombre TO l-nombre.
            MOVE soc-importe TO l-saldo.
 
+      * Al reanudar, el START solo posiciona despues de la ultima
+      * clave CHECKPOINTEADA, no de la ultima realmente grabada antes
+      * del corte (el checkpoint se guarda cada w-chk-intervalo
+      * registros). Por eso los primeros intentos de reanudacion
+      * pueden recaer en claves que ya existen en el archivo: en ese
+      * caso la clave duplicada no es un error, es el registro que el
+      * corte ya habia grabado, y se cuenta como tal (el importe es
+      * el mismo por ser una secuencia deterministica) en vez de
+      * abortar la generacion. Esa tolerancia se limita a la ventana
+      * de recuperacion: apenas el archivo queda posicionado de nuevo
+      * al final real (la primera escritura que ya NO choca de clave),
+      * w-checkpoint-encontrado se apaga, y cualquier clave duplicada
+      * posterior vuelve a tratarse como el error real que siempre fue.
        350-ESCRIBIR-REGISTRO.
-           WRITE soc-reg.
+           WRITE soc-reg
+               INVALID KEY
+                   IF w-checkpoint-encontrado = 1
+                       ADD 1 TO w-cant-escritos
+                       ADD soc-importe TO w-cant-saldo-total
+                   ELSE
+                       DISPLAY "ERROR: CLAVE DE SOCIO DUPLICADA "
+                          soc-socio " - SE DETIENE LA GENERACION"
+                       MOVE 1 TO w-error-clave
+                   END-IF
+               NOT INVALID KEY
+                   MOVE ZERO TO w-checkpoint-encontrado
+                   ADD 1 TO w-cant-escritos
+                   ADD soc-importe TO w-cant-saldo-total
+           END-WRITE.
+
+       400-ESCRIBIR-CHECKPOINT.
+           MOVE w-cant-registros TO chk-cant-registros.
+           MOVE w-i TO chk-ultimo-i.
+           MOVE w-cont-mil TO chk-cont-mil.
+           MOVE w-cant-saldo-total TO chk-cant-saldo-total.
+           MOVE w-importe-paso TO chk-importe-paso.
+           MOVE w-usar-archivo-nombres TO chk-usar-archivo-nombres.
+           MOVE w-nombres-path TO chk-nombres-path.
+           MOVE w-nombres-leidos TO chk-nombres-leidos.
+           MOVE w-cant-escritos TO chk-cant-escritos.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE chk-reg.
+           CLOSE CHECKPOINT.
+
+       402-BORRAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
 
        500-FIN-GENERAL.
+           PERFORM 360-ESCRIBIR-TRAILER.
            PERFORM 510-CERRAR-ARCHIVO.
+           PERFORM 402-BORRAR-CHECKPOINT.
            DISPLAY lin-guarda.
 
+      * trl-cant-registros/trl-saldo-total reflejan lo que realmente
+      * quedo grabado (w-cant-escritos/w-cant-saldo-total, actualizados
+      * solo cuando el WRITE tuvo exito o la clave ya existia por una
+      * reanudacion), no la cantidad originalmente solicitada
+      * (w-cant-registros): si la generacion se corta por un error de
+      * clave real, el trailer no debe reportar un total que el archivo
+      * no tiene.
+       360-ESCRIBIR-TRAILER.
+           MOVE 99999 TO trl-socio.
+           MOVE "TRAILER" TO trl-marca.
+           MOVE w-cant-escritos TO trl-cant-registros.
+           MOVE w-cant-saldo-total TO trl-saldo-total.
+           MOVE SPACES TO trl-filler.
+           WRITE soc-trailer-reg
+               INVALID KEY
+                   DISPLAY "ERROR: NO SE PUDO ESCRIBIR EL TRAILER "
+                      "(CLAVE DUPLICADA)"
+           END-WRITE.
+
        510-CERRAR-ARCHIVO.
            CLOSE SOCIOS.
+           IF w-usar-archivo-nombres = 1
+               CLOSE NOMBRES
+           END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
