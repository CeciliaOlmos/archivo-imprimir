@@ -11,25 +11,36 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT LISTADO ASSIGN TO
-           PRINTER, "D:\linux cecilia\COBOL\archivo\imp\impre.dat".
+           DYNAMIC PRINTER, W-LISTADO-PATH.
            SELECT SOCIOS
-           ASSIGN TO
-           "D:\linux cecilia\COBOL\archivo\imp\archSociosGen.dat".
+           ASSIGN TO DYNAMIC W-SOCIOS-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS soc-socio.
        DATA DIVISION.
        FILE SECTION.
        FD  SOCIOS.
-       01  soc-reg.
-           03 soc-socio pic 9(4).
-           03 soc-nombre pic x(20).
-           03 soc-importe pic s9(8)v99.
+           COPY "SOCIOS.cpy".
        FD  listado.
        01  lis-reg pic x(80).
 
        WORKING-STORAGE SECTION.
+       01  w-socios-path pic x(100) value spaces.
+       01  w-listado-path pic x(100) value spaces.
        01  w-flag-archivo pic 9.
+       01  w-modo-listado pic 9 value 1.
        01  w-cont-lineas pic 99.
        01  w-cont-paginas pic 99.
        01  w-contador pic 999.
+       01  w-cont-registros-leidos pic 9(5).
+       01  w-saldo-leido pic s9(8)v99.
+       01  w-diferencia pic s9(8)v99.
+       01  w-control-hecho pic 9 value 0.
+       01  w-dif-ed pic -z.zzz.zz9,99.
+       01  w-subtotal-pagina pic s9(8)v99 value 0.
+       01  w-saldo-impreso pic s9(8)v99 value 0.
+       01  w-sub-ed pic -z.zzz.zz9,99.
+       01  w-tot-ed pic -z.zzz.zz9,99.
        01  cabecera0.
            03 filler pic x(5) value spaces.
            03 filler pic x(7) value "PAG.NRO".
@@ -39,8 +50,8 @@
 
        01  cabecera1.
            03 filler pic x(10).
-           03 filler pic x(20) value "LISTADO DE REGISTROS".
-           03 filler pic x(30) value spaces.
+           03 l-titulo-reporte pic x(25) value "LISTADO DE REGISTROS".
+           03 filler pic x(25) value spaces.
        01  cabecera2.
            03 filler pic x(80) value all "-".
        01  cabecera3.
@@ -59,12 +70,24 @@
            03 filler pic x(5) value spaces.
            03 l-saldo pic zz.zzz.zz9,99.
            03 filler pic x(20) value spaces.
+       01  lin-control.
+           03 filler pic x(17) value spaces.
+           03 l-control-msg pic x(46) value spaces.
+           03 filler pic x(17) value spaces.
+       01  lin-subtotal.
+           03 filler pic x(17) value spaces.
+           03 l-sub-msg pic x(46) value spaces.
+           03 filler pic x(17) value spaces.
+       01  lin-total-general.
+           03 filler pic x(17) value spaces.
+           03 l-tot-msg pic x(46) value spaces.
+           03 filler pic x(17) value spaces.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO-GENERAL.
            PERFORM 150-LEER-ARCHIVO.
-            PERFORM UNTIL w-flag-archivo is equals 1
+            PERFORM UNTIL w-flag-archivo IS EQUAL TO 1
                PERFORM 300-PROCESO
                PERFORM 150-LEER-ARCHIVO
             END-PERFORM.
@@ -72,18 +95,69 @@
             STOP RUN.
 
         100-INICIO-GENERAL.
+            PERFORM 104-OBTENER-RUTAS-ARCHIVOS.
             PERFORM 105-ABRIR-ARCHIVOS.
             PERFORM 110-INICIALIZAR-VARIABLES.
+            PERFORM 160-PEDIR-MODO-LISTADO.
+            PERFORM 170-FIJAR-TITULO-REPORTE.
+
+      * Las rutas se toman de variables de entorno para poder correr
+      * el mismo ejecutable contra datos de dev/test/produccion sin
+      * recompilar; si la variable no esta definida se usa la ruta
+      * historica como valor por defecto.
+        104-OBTENER-RUTAS-ARCHIVOS.
+            ACCEPT w-socios-path FROM ENVIRONMENT "SOCIOS_DAT_PATH".
+            IF w-socios-path = SPACES
+                MOVE
+                "D:\linux cecilia\COBOL\archivo\imp\archSociosGen.dat"
+                TO w-socios-path
+            END-IF.
+            ACCEPT w-listado-path FROM ENVIRONMENT
+               "SOCIOS_LISTADO_PATH".
+            IF w-listado-path = SPACES
+                MOVE "D:\linux cecilia\COBOL\archivo\imp\impre.dat"
+                   TO w-listado-path
+            END-IF.
 
         110-INICIALIZAR-VARIABLES.
             MOVE ZERO to w-flag-archivo.
             MOVE ZERO to w-contador.
+            MOVE ZERO to w-cont-registros-leidos.
+            MOVE ZERO to w-saldo-leido.
+            MOVE ZERO to w-control-hecho.
+            MOVE ZERO to w-subtotal-pagina.
+            MOVE ZERO to w-saldo-impreso.
 
         105-ABRIR-ARCHIVOS.
             OPEN INPUT SOCIOS.
             OPEN OUTPUT LISTADO.
+
+        160-PEDIR-MODO-LISTADO.
+            DISPLAY "***MODO DE LISTADO: 1-GENERAL "
+               "2-SOCIOS CON SALDO NEGATIVO***".
+            ACCEPT w-modo-listado.
+            IF w-modo-listado NOT = 2
+               MOVE 1 TO w-modo-listado
+            END-IF.
+
+        170-FIJAR-TITULO-REPORTE.
+            IF w-modo-listado = 2
+               MOVE "SOCIOS CON SALDO NEGATIVO" TO l-titulo-reporte
+            ELSE
+               MOVE "LISTADO DE REGISTROS" TO l-titulo-reporte
+            END-IF.
+
         150-LEER-ARCHIVO.
             READ SOCIOS AT END MOVE 1 TO w-flag-archivo.
+            IF w-flag-archivo = 0
+               IF soc-socio = 99999 AND trl-marca = "TRAILER"
+                  PERFORM 360-VALIDAR-CONTROL
+                  MOVE 1 TO w-flag-archivo
+               ELSE
+                  ADD 1 TO w-cont-registros-leidos
+                  ADD soc-importe TO w-saldo-leido
+               END-IF
+            END-IF.
 
         200-INICIO-PAGINA.
             PERFORM 220-GENERAR-ENCABEZADO.
@@ -102,14 +176,21 @@
             MOVE 1 TO w-cont-lineas.
 
         300-PROCESO.
-            IF w-cont-lineas >= w-contador THEN
-               PERFORM 200-INICIO-PAGINA
-               MOVE ZERO TO w-cont-lineas
-            END-IF.
-            IF w-cont-lineas < 50 THEN
-               PERFORM  340-GENERAR-LINEA
-               PERFORM 350-IMPRIMIR-LINEA
-               ADD 1 TO w-cont-lineas
+            IF w-modo-listado = 2 AND soc-importe >= 0
+               CONTINUE
+            ELSE
+               IF w-cont-lineas >= w-contador THEN
+                  IF w-cont-paginas > 0
+                     PERFORM 370-IMPRIMIR-SUBTOTAL
+                  END-IF
+                  PERFORM 200-INICIO-PAGINA
+                  MOVE ZERO TO w-cont-lineas
+               END-IF
+               IF w-cont-lineas < 50 THEN
+                  PERFORM  340-GENERAR-LINEA
+                  PERFORM 350-IMPRIMIR-LINEA
+                  ADD 1 TO w-cont-lineas
+               END-IF
             END-IF.
         340-GENERAR-LINEA.
            MOVE soc-socio TO l-soc.
@@ -118,7 +199,50 @@
 
         350-IMPRIMIR-LINEA.
            write lis-reg FROM detalle AFTER 1.
+           ADD soc-importe TO w-subtotal-pagina.
+           ADD soc-importe TO w-saldo-impreso.
+
+        370-IMPRIMIR-SUBTOTAL.
+            MOVE w-subtotal-pagina TO w-sub-ed.
+            STRING "SUBTOTAL PAGINA $" w-sub-ed
+               DELIMITED BY SIZE INTO l-sub-msg.
+            WRITE lis-reg FROM lin-subtotal AFTER 1.
+            MOVE ZERO TO w-subtotal-pagina.
+
+      * Usa w-saldo-impreso (solo lo que paso el filtro de modo y se
+      * imprimio, igual que los subtotales de pagina) y no
+      * w-saldo-leido (el total de TODO el archivo, que 360-VALIDAR-
+      * CONTROL necesita para comparar contra el trailer), para que el
+      * total general no contradiga los subtotales en modo 2.
+        380-IMPRIMIR-TOTAL-GENERAL.
+            MOVE w-saldo-impreso TO w-tot-ed.
+            STRING "TOTAL GENERAL $" w-tot-ed
+               DELIMITED BY SIZE INTO l-tot-msg.
+            WRITE lis-reg FROM lin-total-general AFTER 1.
+
+        360-VALIDAR-CONTROL.
+            COMPUTE w-diferencia =
+               w-saldo-leido - trl-saldo-total.
+            IF w-cont-registros-leidos = trl-cant-registros
+               AND w-diferencia = 0
+               MOVE "CONTROL OK" TO l-control-msg
+            ELSE
+               MOVE w-diferencia TO w-dif-ed
+               STRING "CONTROL ERROR - DIFERENCIA $" w-dif-ed
+                  DELIMITED BY SIZE INTO l-control-msg
+            END-IF.
+            MOVE 1 TO w-control-hecho.
+
         500-FIN-GENERAL.
+            IF w-cont-paginas > 0
+               PERFORM 370-IMPRIMIR-SUBTOTAL
+            END-IF.
+            PERFORM 380-IMPRIMIR-TOTAL-GENERAL.
+            IF w-control-hecho = 0
+               MOVE "CONTROL ERROR - FALTA REGISTRO DE CONTROL"
+                  TO l-control-msg
+            END-IF.
+            WRITE lis-reg FROM lin-control AFTER 1.
             PERFORM 510-CERRAR-ARCHIVOS.
 
         510-CERRAR-ARCHIVOS.
