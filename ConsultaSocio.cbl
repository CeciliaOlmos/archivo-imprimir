@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS
+           ASSIGN TO DYNAMIC W-SOCIOS-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS soc-socio.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+           COPY "SOCIOS.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  w-socios-path pic x(100) value spaces.
+       01  w-socio-buscado pic 9(5).
+       01  w-encontrado pic 9 value 0.
+      ******************LINEAS DE IMPRESION***************************
+       01  lin-guarda.
+           03 filler pic x(80) value all "-".
+       01  lin-val.
+           03 filler pic x(17) value spaces.
+           03 l-soc pic x(5) value spaces.
+           03 filler pic x(8) value spaces.
+           03 l-nombre pic x(20).
+           03 filler pic x(5) value spaces.
+           03 l-saldo pic zz.zzz.zz9,99.
+           03 filler pic x(20) value spaces.
+
+       PROCEDURE DIVISION.
+      ****************** PROGRAMA PRINCIPAL********************************
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO-GENERAL.
+           PERFORM 300-PROCESO.
+           PERFORM 500-FIN-GENERAL.
+           STOP RUN.
+
+      ****************** INICIO RUTINAS ********************************
+       100-INICIO-GENERAL.
+           PERFORM 110-INICIALIZAR-VARIABLES.
+           PERFORM 115-OBTENER-RUTA-ARCHIVO.
+           PERFORM 120-ABRIR-ARCHIVO.
+           PERFORM 150-PEDIR-SOCIO-A-BUSCAR.
+
+       110-INICIALIZAR-VARIABLES.
+           MOVE ZERO TO w-encontrado.
+
+      * La ruta se toma de una variable de entorno para poder correr
+      * el mismo ejecutable contra datos de dev/test/produccion sin
+      * recompilar; si la variable no esta definida se usa la ruta
+      * historica como valor por defecto.
+       115-OBTENER-RUTA-ARCHIVO.
+           ACCEPT w-socios-path FROM ENVIRONMENT "SOCIOS_DAT_PATH".
+           IF w-socios-path = SPACES
+               MOVE
+               "D:\linux cecilia\COBOL\archivo\imp\archSociosGen.dat"
+               TO w-socios-path
+           END-IF.
+
+       120-ABRIR-ARCHIVO.
+           OPEN INPUT SOCIOS.
+
+       150-PEDIR-SOCIO-A-BUSCAR.
+           DISPLAY "***INGRESE NUMERO DE SOCIO A CONSULTAR***".
+           ACCEPT w-socio-buscado.
+
+      * 99999 es la clave del registro de control (trailer), no un
+      * socio real; se rechaza antes de leer para no devolver sus
+      * bytes (trl-marca/trl-cant-registros/trl-saldo-total)
+      * reinterpretados como si fueran soc-nombre/soc-importe.
+       300-PROCESO.
+           IF w-socio-buscado = 99999
+               DISPLAY "SOCIO " w-socio-buscado " NO ENCONTRADO"
+           ELSE
+               MOVE w-socio-buscado TO soc-socio
+               READ SOCIOS
+                   INVALID KEY
+                       DISPLAY "SOCIO " w-socio-buscado " NO ENCONTRADO"
+                   NOT INVALID KEY
+                       PERFORM 340-GENERAR-LINEA
+                       PERFORM 350-MOSTRAR-DATOS
+                       MOVE 1 TO w-encontrado
+               END-READ
+           END-IF.
+
+       340-GENERAR-LINEA.
+           MOVE soc-socio TO l-soc.
+           MOVE soc-nombre TO l-nombre.
+           MOVE soc-importe TO l-saldo.
+
+       350-MOSTRAR-DATOS.
+           DISPLAY lin-guarda.
+           DISPLAY lin-val.
+           DISPLAY lin-guarda.
+
+       500-FIN-GENERAL.
+           PERFORM 510-CERRAR-ARCHIVO.
+
+       510-CERRAR-ARCHIVO.
+           CLOSE SOCIOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
