@@ -0,0 +1,232 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MRG-FILE ASSIGN TO "mergesocios.srt".
+           SELECT SEDE1
+           ASSIGN TO DYNAMIC W-RUTA-SEDE1
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS sede1-socio.
+           SELECT SEDE2
+           ASSIGN TO DYNAMIC W-RUTA-SEDE2
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS sede2-socio.
+           SELECT SEDE3
+           ASSIGN TO DYNAMIC W-RUTA-SEDE3
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS sede3-socio.
+           SELECT SEDE4
+           ASSIGN TO DYNAMIC W-RUTA-SEDE4
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS sede4-socio.
+           SELECT COMBINADO
+           ASSIGN TO DYNAMIC W-RUTA-COMBINADO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS soc-socio.
+       DATA DIVISION.
+       FILE SECTION.
+       SD  MRG-FILE.
+       01  mrg-reg.
+           03 mrg-socio pic 9(5).
+           03 mrg-resto pic x(32).
+
+       FD  SEDE1.
+       01  sede1-reg.
+           03 sede1-socio pic 9(5).
+           03 sede1-resto pic x(32).
+       FD  SEDE2.
+       01  sede2-reg.
+           03 sede2-socio pic 9(5).
+           03 sede2-resto pic x(32).
+       FD  SEDE3.
+       01  sede3-reg.
+           03 sede3-socio pic 9(5).
+           03 sede3-resto pic x(32).
+       FD  SEDE4.
+       01  sede4-reg.
+           03 sede4-socio pic 9(5).
+           03 sede4-resto pic x(32).
+
+       FD  COMBINADO.
+           COPY "SOCIOS.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  w-cant-sedes pic 9 value 0.
+       01  w-ruta-sede1 pic x(100) value spaces.
+       01  w-ruta-sede2 pic x(100) value spaces.
+       01  w-ruta-sede3 pic x(100) value spaces.
+       01  w-ruta-sede4 pic x(100) value spaces.
+       01  w-ruta-combinado pic x(100) value spaces.
+       01  w-socio-anterior pic 9(5) value 0.
+       01  w-primero pic 9 value 1.
+       01  w-cant-registros-combinados pic 9(5) value 0.
+       01  w-saldo-total-combinado pic s9(8)v99 value 0.
+       01  w-cant-duplicados pic 9(5) value 0.
+       01  w-merge-importe pic s9(8)v99.
+       01  mrg-fin pic 9 value 0.
+       01  w-sede4-placeholder pic 9 value 0.
+       01  w-sede3-placeholder pic 9 value 0.
+       01  w-sede2-placeholder pic 9 value 0.
+
+       PROCEDURE DIVISION.
+      ****************** PROGRAMA PRINCIPAL********************************
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO-GENERAL.
+           MERGE MRG-FILE
+               ON ASCENDING KEY mrg-socio
+               USING SEDE1 SEDE2 SEDE3 SEDE4
+               OUTPUT PROCEDURE 400-PROCESAR-SALIDA.
+           PERFORM 500-FIN-GENERAL.
+           STOP RUN.
+
+      ****************** INICIO RUTINAS ********************************
+       100-INICIO-GENERAL.
+           PERFORM 110-INICIALIZAR-VARIABLES.
+           PERFORM 150-PEDIR-RUTAS-SEDES.
+           PERFORM 160-PEDIR-RUTA-COMBINADO.
+           PERFORM 170-PREPARAR-SEDES-NO-USADAS.
+           PERFORM 120-ABRIR-COMBINADO.
+
+       110-INICIALIZAR-VARIABLES.
+           MOVE ZERO TO w-cant-registros-combinados.
+           MOVE ZERO TO w-saldo-total-combinado.
+           MOVE ZERO TO w-cant-duplicados.
+           MOVE ZERO TO w-socio-anterior.
+           MOVE 1 TO w-primero.
+
+       150-PEDIR-RUTAS-SEDES.
+           DISPLAY "***CUANTAS SEDES DESEA FUSIONAR (1-4)?***".
+           ACCEPT w-cant-sedes.
+           IF w-cant-sedes < 1 OR w-cant-sedes > 4
+               MOVE 1 TO w-cant-sedes
+           END-IF.
+           DISPLAY "***INGRESE RUTA DEL ARCHIVO DE LA SEDE 1***".
+           ACCEPT w-ruta-sede1.
+           IF w-cant-sedes > 1
+               DISPLAY "***INGRESE RUTA DEL ARCHIVO DE LA SEDE 2***"
+               ACCEPT w-ruta-sede2
+           END-IF.
+           IF w-cant-sedes > 2
+               DISPLAY "***INGRESE RUTA DEL ARCHIVO DE LA SEDE 3***"
+               ACCEPT w-ruta-sede3
+           END-IF.
+           IF w-cant-sedes > 3
+               DISPLAY "***INGRESE RUTA DEL ARCHIVO DE LA SEDE 4***"
+               ACCEPT w-ruta-sede4
+           END-IF.
+
+       160-PEDIR-RUTA-COMBINADO.
+           DISPLAY "***INGRESE RUTA DEL ARCHIVO COMBINADO A GENERAR***".
+           ACCEPT w-ruta-combinado.
+
+      * Las sedes no utilizadas se dejan como archivos indexados
+      * vacios para que el MERGE siempre pueda abrir las 4 entradas
+      * sin aportar registros.
+       170-PREPARAR-SEDES-NO-USADAS.
+           IF w-cant-sedes < 4
+               MOVE "_sede4_vacia.dat" TO w-ruta-sede4
+               OPEN OUTPUT SEDE4
+               CLOSE SEDE4
+               MOVE 1 TO w-sede4-placeholder
+           END-IF.
+           IF w-cant-sedes < 3
+               MOVE "_sede3_vacia.dat" TO w-ruta-sede3
+               OPEN OUTPUT SEDE3
+               CLOSE SEDE3
+               MOVE 1 TO w-sede3-placeholder
+           END-IF.
+           IF w-cant-sedes < 2
+               MOVE "_sede2_vacia.dat" TO w-ruta-sede2
+               OPEN OUTPUT SEDE2
+               CLOSE SEDE2
+               MOVE 1 TO w-sede2-placeholder
+           END-IF.
+
+       120-ABRIR-COMBINADO.
+           OPEN OUTPUT COMBINADO.
+
+       400-PROCESAR-SALIDA.
+           PERFORM 410-RETORNAR-REGISTRO
+              UNTIL mrg-fin = 1.
+
+       410-RETORNAR-REGISTRO.
+           MOVE 0 TO mrg-fin.
+           RETURN MRG-FILE
+               AT END MOVE 1 TO mrg-fin.
+           IF mrg-fin = 0 AND mrg-socio NOT = 99999
+               PERFORM 420-VERIFICAR-DUPLICADO
+           END-IF.
+
+       420-VERIFICAR-DUPLICADO.
+           IF w-primero = 0 AND mrg-socio = w-socio-anterior
+               DISPLAY "ADVERTENCIA: SOCIO " mrg-socio
+                  " DUPLICADO EN VARIAS SEDES - SE CONSERVA EL PRIMERO"
+               ADD 1 TO w-cant-duplicados
+           ELSE
+               PERFORM 430-ESCRIBIR-REGISTRO-COMBINADO
+           END-IF.
+           MOVE mrg-socio TO w-socio-anterior.
+           MOVE 0 TO w-primero.
+
+       430-ESCRIBIR-REGISTRO-COMBINADO.
+           MOVE mrg-reg TO soc-reg.
+           WRITE soc-reg
+               INVALID KEY
+                   DISPLAY "ERROR: CLAVE DE SOCIO DUPLICADA " soc-socio
+                      " EN ARCHIVO COMBINADO - SE OMITE EL REGISTRO"
+           NOT INVALID KEY
+               ADD 1 TO w-cant-registros-combinados
+               MOVE soc-importe TO w-merge-importe
+               ADD w-merge-importe TO w-saldo-total-combinado
+           END-WRITE.
+
+       500-FIN-GENERAL.
+           PERFORM 440-ESCRIBIR-TRAILER-COMBINADO.
+           PERFORM 510-CERRAR-ARCHIVOS.
+           DISPLAY "FUSION FINALIZADA: " w-cant-registros-combinados
+              " SOCIOS COMBINADOS, " w-cant-duplicados " DUPLICADOS".
+
+       440-ESCRIBIR-TRAILER-COMBINADO.
+           MOVE 99999 TO trl-socio.
+           MOVE "TRAILER" TO trl-marca.
+           MOVE w-cant-registros-combinados TO trl-cant-registros.
+           MOVE w-saldo-total-combinado TO trl-saldo-total.
+           MOVE SPACES TO trl-filler.
+           WRITE soc-trailer-reg
+               INVALID KEY
+                   DISPLAY "ERROR: NO SE PUDO ESCRIBIR EL TRAILER "
+                      "(CLAVE DUPLICADA)"
+           END-WRITE.
+
+       510-CERRAR-ARCHIVOS.
+           CLOSE COMBINADO.
+           PERFORM 520-BORRAR-SEDES-PLACEHOLDER.
+
+      * Las sedes no utilizadas se crearon vacias solo para que el
+      * MERGE tuviera sus 4 entradas fijas; una vez terminada la
+      * fusion no son mas que archivos temporales, asi que se borran
+      * para no dejar basura en el directorio de trabajo.
+       520-BORRAR-SEDES-PLACEHOLDER.
+           IF w-sede4-placeholder = 1
+               DELETE FILE SEDE4
+           END-IF.
+           IF w-sede3-placeholder = 1
+               DELETE FILE SEDE3
+           END-IF.
+           IF w-sede2-placeholder = 1
+               DELETE FILE SEDE2
+           END-IF.
+       END PROGRAM YOUR-PROGRAM-NAME.
